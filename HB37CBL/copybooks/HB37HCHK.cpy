@@ -0,0 +1,77 @@
+      *****************************************************************
+      * HB37HCHK - STANDARD HB37-STYLE HEALTH CHECK REQUEST/REPLY
+      * LAYOUT, SHARED BY EVERY CURRENT AND FUTURE ORIGINATOR OR
+      * CONSUMER OF AN HB37 HEALTH CHECK (HB37 ITSELF, HB37SYN, AND
+      * ANY FUTURE CALLER) SO THEY STAY IN LOCKSTEP INSTEAD OF EACH
+      * RECOPYING THE LAYOUT BY HAND.
+      *
+      *    HB37 A   - Health check for VRU – PING Option
+      *    HB37 B   - HOST Health check for VRU – DB Option
+      *    HB37 C   - HOST Health check for VRU – DB Plus Downstream
+      *               Core Option
+      *
+      * HCHKREQ-VERSION/HCHKRPY-VERSION IDENTIFY WHICH REVISION OF
+      * THIS LAYOUT A GIVEN CALLER WAS BUILT AGAINST; BUMP THEM ANY
+      * TIME A FIELD IS ADDED SO AN OUT-OF-SYNC CONSUMER CAN TELL.
+      * CURRENT VERSION: 0002.
+      *
+      * VERSION/LENGTH ARE APPENDED AFTER THE ORIGINAL "VRS TO IMS"/
+      * "IMS TO VRS" FIELDS (NOT INSERTED AHEAD OF THEM) SO THE OFFSET
+      * OF EVERY PRE-EXISTING FIELD IS UNCHANGED. ANY FUTURE FIELD MUST
+      * LIKEWISE BE ADDED AT THE END OF HB-HCHKREQ/HB-HCHKRPY.
+      *
+      * THAT OFFSET STABILITY DOES NOT, BY ITSELF, MAKE THIS A SAFE
+      * DROP-IN FOR VRS. HB-HCHKREQ/HB-HCHKRPY ARE CALL...USING
+      * PARAMETERS - STANDARD COBOL PASSES ONLY THE ADDRESS OF THE
+      * CALLER'S BUFFER, NEVER ITS SIZE, SO IMS HAS NO WAY TO DETECT
+      * AT RUN TIME THAT A CALLER IS STILL PASSING THE SHORTER,
+      * VERSION-LESS BUFFER IT WAS ORIGINALLY BUILT AGAINST. IF HB37
+      * WRITES CORESTUS/ELAPSDTM/HCHKRPY-VERSION/HCHKRPY-LENGTH (OR
+      * READS HCHKREQ-VERSION/HCHKREQ-LENGTH) AGAINST SUCH A CALLER,
+      * THAT IS A STORAGE OVERLAY PAST THE END OF ITS PARAMETER AREA,
+      * NOT MERELY "NEW FIELDS THE OLD CALLER IGNORES".
+      *
+      * CONSEQUENTLY THIS COPYBOOK (AND EVERY PROGRAM THAT COPIES IT)
+      * MUST BE DEPLOYED IN LOCKSTEP WITH VRS: VRS MUST BE REBUILT
+      * AGAINST THIS SAME, FULL-LENGTH LAYOUT BEFORE AN IMS SIDE BUILT
+      * FROM THIS COPYBOOK IS PROMOTED. TREAT THIS AS A COORDINATED,
+      * BREAKING DEPLOYMENT, NOT A TRANSPARENT ADDITIVE CHANGE.
+      *****************************************************************
+
+      *****************************************************************
+      * TELEPHONE BANKING HEALTH CHECK REQUEST (VRS TO IMS)
+      *****************************************************************
+        01 HB-HCHKREQ.
+          05 IMSLL                       PIC S9(3) COMP.
+          05 IMSZZ                       PIC S9(3) COMP.
+          05 HBHDR-REQ.
+            07 TRCDNAME                  PIC X(8).
+               88 HB37-OPT-PING          VALUE 'HB37A   '.
+               88 HB37-OPT-DB            VALUE 'HB37B   '.
+               88 HB37-OPT-CORE          VALUE 'HB37C   '.
+            07 TRMLIDNT                  PIC X(10).
+            07 PORTIDNF                  PIC 9(5).
+          05 HCHKREQ-VERSION             PIC X(4).
+          05 HCHKREQ-LENGTH              PIC 9(4) COMP.
+
+      *****************************************************************
+      * TELEPHONE BANKING HEALTH CHECK REPLY (IMS TO VRS)
+      *****************************************************************
+        01 HB-HCHKRPY.
+          05 IMSLL                       PIC S9(3) COMP.
+          05 IMSZZ                       PIC S9(3) COMP.
+          05 HBHDR-RPY.
+            07 TRCDNAME                  PIC X(8).
+            07 TRMLIDNT                  PIC X(10).
+            07 PORTIDNF                  PIC 9(5).
+            07 STUS                      PIC X(2).
+               88 HB-STUS-OK             VALUE '00'.
+               88 HB-STUS-TIMEOUT        VALUE 'TO'.
+               88 HB-STUS-PORT-INVALID   VALUE 'PI'.
+               88 HB-STUS-CORE-DOWN      VALUE '11'.
+          05 ERORMSGE.
+            07 MSGENUMB                  PIC X(5).
+          05 CORESTUS                    PIC X(2).
+          05 ELAPSDTM                    PIC 9(7).
+          05 HCHKRPY-VERSION             PIC X(4).
+          05 HCHKRPY-LENGTH              PIC 9(4) COMP.
