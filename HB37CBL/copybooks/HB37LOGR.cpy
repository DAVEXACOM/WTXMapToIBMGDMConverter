@@ -0,0 +1,28 @@
+      *****************************************************************
+      * HB37LOGR - HB37 HEALTH CHECK HISTORY RECORD (HB37LOG FILE)
+      * ONE RECORD IS APPENDED FOR EVERY HB-HCHKREQ/HB-HCHKRPY PAIR
+      * PROCESSED BY HB37 SO AN INCIDENT TIMELINE CAN BE REBUILT.
+      *
+      * CALLERS COPY THIS REPLACING THE PFX- PLACEHOLDERS WITH THEIR
+      * OWN RECORD PREFIX, E.G.
+      *     COPY HB37LOGR REPLACING ==PFX-RECORD==
+      *         BY ==LOG-RECORD==
+      *         ==PFX-TIMESTAMP== BY ==LOG-TIMESTAMP==
+      *         ==PFX-TRCDNAME==  BY ==LOG-TRCDNAME==
+      *         ==PFX-TRMLIDNT==  BY ==LOG-TRMLIDNT==
+      *         ==PFX-PORTIDNF==  BY ==LOG-PORTIDNF==
+      *         ==PFX-STUS==      BY ==LOG-STUS==
+      *         ==PFX-CORE-STUS== BY ==LOG-CORE-STUS==
+      *         ==PFX-ELAPSD-MS== BY ==LOG-ELAPSD-MS==
+      *         ==PFX-MSGENUMB==  BY ==LOG-MSGENUMB==.
+      *****************************************************************
+        01 PFX-RECORD.
+           05 PFX-TIMESTAMP               PIC X(21).
+           05 PFX-TRCDNAME                PIC X(8).
+           05 PFX-TRMLIDNT                PIC X(10).
+           05 PFX-PORTIDNF                PIC 9(5).
+           05 PFX-STUS                    PIC X(2).
+           05 PFX-CORE-STUS               PIC X(2).
+           05 PFX-ELAPSD-MS               PIC 9(7).
+           05 PFX-MSGENUMB                PIC X(5).
+           05 FILLER                      PIC X(20).
