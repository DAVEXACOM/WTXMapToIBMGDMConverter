@@ -0,0 +1,29 @@
+      *****************************************************************
+      * HB37MSG - MSGENUMB TO PLAIN-ENGLISH DESCRIPTION LOOKUP TABLE
+      * USED BY HB37 CONSUMERS (E.G. THE HB37INQ INQUIRY PROGRAM) TO
+      * TRANSLATE A HEALTH-CHECK REPLY'S MSGENUMB INTO SOMETHING THAT
+      * CAN BE READ OVER THE PHONE TO THE VRU VENDOR.
+      *
+      * ADD A NEW FILLER LINE HERE (KEEPING THE 5-CHAR CODE + 40-CHAR
+      * DESCRIPTION LAYOUT) EVERY TIME HB37 STARTS RETURNING A NEW
+      * MSGENUMB VALUE.
+      *****************************************************************
+        01 HB37MSG-TABLE-VALUES.
+           05 FILLER                      PIC X(45) VALUE
+              '00000Health check completed successfully   '.
+           05 FILLER                      PIC X(45) VALUE
+              '90001Unsupported or invalid HB37 option code'.
+           05 FILLER                      PIC X(45) VALUE
+              '90004DB health check exceeded hard timeout '.
+           05 FILLER                      PIC X(45) VALUE
+              '90005PORTIDNF is unrecognized or retired    '.
+           05 FILLER                      PIC X(45) VALUE
+              '90006Port table unavailable, cannot validate'.
+           05 FILLER                      PIC X(45) VALUE
+              '90011Downstream core banking link is down   '.
+
+        01 HB37MSG-TABLE REDEFINES HB37MSG-TABLE-VALUES.
+           05 HB37MSG-ENTRY OCCURS 6 TIMES
+                            INDEXED BY HB37MSG-IDX.
+              10 HB37MSG-CODE             PIC X(5).
+              10 HB37MSG-DESC             PIC X(40).
