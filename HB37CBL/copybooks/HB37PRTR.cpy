@@ -0,0 +1,11 @@
+      *****************************************************************
+      * HB37PRTR - MAINTAINED TABLE OF ACTIVE/RETIRED VRU PORTS
+      * (HB37PORT FILE, KEYED BY PT-PORTIDNF)
+      *****************************************************************
+        01 HB37PORT-RECORD.
+           05 PT-PORTIDNF                 PIC 9(5).
+           05 PT-PORTSTUS                 PIC X(1).
+              88 PT-PORT-ACTIVE                       VALUE 'A'.
+              88 PT-PORT-RETIRED                       VALUE 'R'.
+           05 PT-PORTDESC                 PIC X(30).
+           05 FILLER                      PIC X(10).
