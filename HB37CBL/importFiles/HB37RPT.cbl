@@ -0,0 +1,223 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. HB37RPT.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT HB37LOG ASSIGN TO HB37LOG
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-LOG-STATUS.
+            SELECT SORTWK ASSIGN TO SORTWK1.
+            SELECT HB37RPT ASSIGN TO HB37RPT
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
+        DATA DIVISION.
+      *
+      * HB37RPT - DAILY VRU HEALTH CHECK SUMMARY REPORT
+      * READS THE HB37LOG HISTORY BUILT BY HB37 AND TOTALS CALLS BY
+      * TRCDNAME/OPTION (HB37A=PING, HB37B=DB), BROKEN OUT BY PORTIDNF
+      * AND STUS, SO A DEGRADING PORT SHOWS UP BEFORE IT BECOMES AN
+      * OUTAGE.
+      *
+      * HB37LOG IS CUMULATIVE (HB37 ONLY EVER APPENDS TO IT), SO THIS
+      * REPORT MUST FILTER TO TODAY'S RECORDS ITSELF RATHER THAN
+      * TOTALING THE ENTIRE HISTORY ON EVERY RUN - 2000-FILTER-TODAYS-
+      * RECORDS DOES THAT BY RUNNING AS THE SORT'S INPUT PROCEDURE AND
+      * RELEASING ONLY RECORDS WHOSE LOG-TIMESTAMP DATE PORTION
+      * MATCHES THE CURRENT RUN DATE.
+      *
+        FILE SECTION.
+        FD  HB37LOG.
+        COPY HB37LOGR REPLACING ==PFX-RECORD==    BY ==LOG-RECORD==
+                                ==PFX-TIMESTAMP== BY ==LOG-TIMESTAMP==
+                                ==PFX-TRCDNAME==  BY ==LOG-TRCDNAME==
+                                ==PFX-TRMLIDNT==  BY ==LOG-TRMLIDNT==
+                                ==PFX-PORTIDNF==  BY ==LOG-PORTIDNF==
+                                ==PFX-STUS==      BY ==LOG-STUS==
+                                ==PFX-CORE-STUS== BY ==LOG-CORE-STUS==
+                                ==PFX-ELAPSD-MS== BY ==LOG-ELAPSD-MS==
+                                ==PFX-MSGENUMB==  BY ==LOG-MSGENUMB==.
+
+        SD  SORTWK.
+        COPY HB37LOGR REPLACING ==PFX-RECORD==    BY ==SW-RECORD==
+                                ==PFX-TIMESTAMP== BY ==SW-TIMESTAMP==
+                                ==PFX-TRCDNAME==  BY ==SW-TRCDNAME==
+                                ==PFX-TRMLIDNT==  BY ==SW-TRMLIDNT==
+                                ==PFX-PORTIDNF==  BY ==SW-PORTIDNF==
+                                ==PFX-STUS==      BY ==SW-STUS==
+                                ==PFX-CORE-STUS== BY ==SW-CORE-STUS==
+                                ==PFX-ELAPSD-MS== BY ==SW-ELAPSD-MS==
+                                ==PFX-MSGENUMB==  BY ==SW-MSGENUMB==.
+
+        FD  HB37RPT.
+        01 RPT-LINE                     PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01 WS-LOG-STATUS                PIC X(2).
+        01 WS-RPT-STATUS                PIC X(2).
+        01 WS-EOF-SW                    PIC X(1)     VALUE 'N'.
+           88 WS-EOF                                 VALUE 'Y'.
+        01 WS-LOG-EOF-SW                PIC X(1)     VALUE 'N'.
+           88 WS-LOG-EOF                             VALUE 'Y'.
+        01 WS-RUN-DATE                  PIC X(8).
+        01 WS-FIRST-REC-SW              PIC X(1)     VALUE 'Y'.
+           88 WS-FIRST-REC                           VALUE 'Y'
+                                                       FALSE 'N'.
+
+        01 WS-PREV-KEY.
+           05 WS-PREV-TRCDNAME          PIC X(8).
+           05 WS-PREV-PORTIDNF          PIC 9(5).
+           05 WS-PREV-STUS              PIC X(2).
+
+        01 WS-COUNTERS.
+           05 WS-STUS-COUNT             PIC 9(7)     VALUE 0.
+           05 WS-PORT-COUNT             PIC 9(7)     VALUE 0.
+           05 WS-TRCD-COUNT             PIC 9(7)     VALUE 0.
+           05 WS-GRAND-COUNT            PIC 9(7)     VALUE 0.
+
+        01 WS-HEADING-1.
+           05 FILLER                    PIC X(20)    VALUE
+              'HB37RPT - DAILY VRU '.
+           05 FILLER                    PIC X(30)    VALUE
+              'HEALTH CHECK SUMMARY REPORT'.
+
+        01 WS-HEADING-2.
+           05 FILLER                    PIC X(10)    VALUE 'TRCDNAME'.
+           05 FILLER                    PIC X(10)    VALUE 'PORTIDNF'.
+           05 FILLER                    PIC X(6)     VALUE 'STUS'.
+           05 FILLER                    PIC X(10)    VALUE 'COUNT'.
+
+        01 WS-DETAIL-LINE.
+           05 DL-TRCDNAME               PIC X(10).
+           05 DL-PORTIDNF               PIC ZZZZ9.
+           05 FILLER                    PIC X(5)     VALUE SPACES.
+           05 DL-STUS                   PIC X(6).
+           05 DL-COUNT                  PIC ZZZ,ZZ9.
+
+        01 WS-SUBTOT-LINE.
+           05 FILLER                    PIC X(20)    VALUE SPACES.
+           05 FILLER                    PIC X(16)    VALUE
+              'PORT TOTAL....'.
+           05 ST-COUNT                  PIC ZZZ,ZZ9.
+
+        01 WS-TRCDTOT-LINE.
+           05 FILLER                    PIC X(4)     VALUE SPACES.
+           05 FILLER                    PIC X(32)    VALUE
+              'TRCDNAME/OPTION TOTAL....'.
+           05 TT-COUNT                  PIC ZZZ,ZZ9.
+
+        01 WS-GRANDTOT-LINE.
+           05 FILLER                    PIC X(4)     VALUE SPACES.
+           05 FILLER                    PIC X(32)    VALUE
+              'GRAND TOTAL....'.
+           05 GT-COUNT                  PIC ZZZ,ZZ9.
+
+        PROCEDURE DIVISION.
+        0000-MAIN.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            OPEN OUTPUT HB37RPT
+            MOVE WS-HEADING-1 TO RPT-LINE
+            WRITE RPT-LINE
+            MOVE WS-HEADING-2 TO RPT-LINE
+            WRITE RPT-LINE
+            SORT SORTWK
+                ON ASCENDING KEY SW-TRCDNAME SW-PORTIDNF SW-STUS
+                INPUT PROCEDURE 2000-FILTER-TODAYS-RECORDS
+                OUTPUT PROCEDURE 3000-PRODUCE-REPORT
+            CLOSE HB37RPT
+            GOBACK.
+
+      *****************************************************************
+      * FEED THE SORT ONLY TODAY'S HB37LOG RECORDS. IF HB37LOG CANNOT
+      * BE OPENED, RELEASE NOTHING - THE REPORT COMES OUT AS ALL
+      * ZEROS RATHER THAN ABENDING.
+      *****************************************************************
+        2000-FILTER-TODAYS-RECORDS.
+            OPEN INPUT HB37LOG
+            IF WS-LOG-STATUS = '00'
+                READ HB37LOG
+                    AT END SET WS-LOG-EOF TO TRUE
+                END-READ
+                PERFORM UNTIL WS-LOG-EOF
+                    IF LOG-TIMESTAMP (1:8) = WS-RUN-DATE
+                        MOVE LOG-RECORD TO SW-RECORD
+                        RELEASE SW-RECORD
+                    END-IF
+                    READ HB37LOG
+                        AT END SET WS-LOG-EOF TO TRUE
+                    END-READ
+                END-PERFORM
+                CLOSE HB37LOG
+            END-IF.
+
+        3000-PRODUCE-REPORT.
+            RETURN SORTWK AT END SET WS-EOF TO TRUE END-RETURN
+            PERFORM UNTIL WS-EOF
+                PERFORM 3200-PROCESS-SORTED-REC
+                RETURN SORTWK AT END SET WS-EOF TO TRUE END-RETURN
+            END-PERFORM
+            IF NOT WS-FIRST-REC
+                PERFORM 3400-WRITE-STUS-TOTAL
+                PERFORM 3500-WRITE-PORT-TOTAL
+                PERFORM 3600-WRITE-TRCD-TOTAL
+            END-IF
+            PERFORM 3700-WRITE-GRAND-TOTAL.
+
+        3200-PROCESS-SORTED-REC.
+            IF WS-FIRST-REC
+                SET WS-FIRST-REC TO FALSE
+                MOVE SW-TRCDNAME TO WS-PREV-TRCDNAME
+                MOVE SW-PORTIDNF TO WS-PREV-PORTIDNF
+                MOVE SW-STUS     TO WS-PREV-STUS
+            ELSE
+                IF SW-TRCDNAME NOT = WS-PREV-TRCDNAME
+                    PERFORM 3400-WRITE-STUS-TOTAL
+                    PERFORM 3500-WRITE-PORT-TOTAL
+                    PERFORM 3600-WRITE-TRCD-TOTAL
+                    MOVE SW-TRCDNAME TO WS-PREV-TRCDNAME
+                    MOVE SW-PORTIDNF TO WS-PREV-PORTIDNF
+                    MOVE SW-STUS     TO WS-PREV-STUS
+                ELSE
+                    IF SW-PORTIDNF NOT = WS-PREV-PORTIDNF
+                        PERFORM 3400-WRITE-STUS-TOTAL
+                        PERFORM 3500-WRITE-PORT-TOTAL
+                        MOVE SW-PORTIDNF TO WS-PREV-PORTIDNF
+                        MOVE SW-STUS     TO WS-PREV-STUS
+                    ELSE
+                        IF SW-STUS NOT = WS-PREV-STUS
+                            PERFORM 3400-WRITE-STUS-TOTAL
+                            MOVE SW-STUS TO WS-PREV-STUS
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF
+            ADD 1 TO WS-STUS-COUNT.
+
+        3400-WRITE-STUS-TOTAL.
+            MOVE WS-PREV-TRCDNAME TO DL-TRCDNAME
+            MOVE WS-PREV-PORTIDNF TO DL-PORTIDNF
+            MOVE WS-PREV-STUS     TO DL-STUS
+            MOVE WS-STUS-COUNT    TO DL-COUNT
+            MOVE WS-DETAIL-LINE   TO RPT-LINE
+            WRITE RPT-LINE
+            ADD WS-STUS-COUNT TO WS-PORT-COUNT
+            MOVE 0 TO WS-STUS-COUNT.
+
+        3500-WRITE-PORT-TOTAL.
+            MOVE WS-PORT-COUNT TO ST-COUNT
+            MOVE WS-SUBTOT-LINE TO RPT-LINE
+            WRITE RPT-LINE
+            ADD WS-PORT-COUNT TO WS-TRCD-COUNT
+            MOVE 0 TO WS-PORT-COUNT.
+
+        3600-WRITE-TRCD-TOTAL.
+            MOVE WS-TRCD-COUNT TO TT-COUNT
+            MOVE WS-TRCDTOT-LINE TO RPT-LINE
+            WRITE RPT-LINE
+            ADD WS-TRCD-COUNT TO WS-GRAND-COUNT
+            MOVE 0 TO WS-TRCD-COUNT.
+
+        3700-WRITE-GRAND-TOTAL.
+            MOVE WS-GRAND-COUNT TO GT-COUNT
+            MOVE WS-GRANDTOT-LINE TO RPT-LINE
+            WRITE RPT-LINE.
