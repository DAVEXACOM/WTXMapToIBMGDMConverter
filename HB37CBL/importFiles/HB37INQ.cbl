@@ -0,0 +1,62 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. HB37INQ.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT HB37INQ-IN ASSIGN TO SYSIN
+                ORGANIZATION IS LINE SEQUENTIAL.
+        DATA DIVISION.
+      *
+      * HB37INQ - HB37 MESSAGE NUMBER INQUIRY
+      * COMPANION UTILITY TO HB37. READS MSGENUMB CODES FROM SYSIN AND
+      * DISPLAYS EACH ONE'S PLAIN-ENGLISH DESCRIPTION FROM THE HB37MSG
+      * TABLE SO THE VRU VENDOR CAN BE TOLD WHAT ACTUALLY WENT WRONG
+      * WITHOUT DIGGING UP A PERSONAL CHEAT-SHEET.
+      *
+        FILE SECTION.
+        FD  HB37INQ-IN.
+        01 INQ-IN-RECORD.
+           05 INQ-IN-MSGENUMB            PIC X(5).
+           05 FILLER                     PIC X(75).
+
+        WORKING-STORAGE SECTION.
+        COPY HB37MSG.
+
+        01 WS-INQ-EOF-SW                 PIC X(1)     VALUE 'N'.
+           88 WS-INQ-EOF                              VALUE 'Y'.
+
+        01 WS-INQ-LINE.
+           05 FILLER                     PIC X(9)     VALUE
+              'MSGENUMB '.
+           05 WI-CODE                    PIC X(5).
+           05 FILLER                     PIC X(3)     VALUE ' - '.
+           05 WI-DESC                    PIC X(40).
+
+        PROCEDURE DIVISION.
+        0000-MAIN.
+            OPEN INPUT HB37INQ-IN
+            READ HB37INQ-IN
+                AT END SET WS-INQ-EOF TO TRUE
+            END-READ
+            PERFORM UNTIL WS-INQ-EOF
+                PERFORM 1000-LOOKUP-MSGENUMB
+                READ HB37INQ-IN
+                    AT END SET WS-INQ-EOF TO TRUE
+                END-READ
+            END-PERFORM
+            CLOSE HB37INQ-IN
+            GOBACK.
+
+        1000-LOOKUP-MSGENUMB.
+            SET HB37MSG-IDX TO 1
+            SEARCH HB37MSG-ENTRY
+                AT END
+                    MOVE INQ-IN-MSGENUMB TO WI-CODE
+                    MOVE 'Unknown MSGENUMB - not in HB37MSG table'
+                        TO WI-DESC
+                WHEN HB37MSG-CODE (HB37MSG-IDX) = INQ-IN-MSGENUMB
+                    MOVE HB37MSG-CODE (HB37MSG-IDX) TO WI-CODE
+                    MOVE HB37MSG-DESC (HB37MSG-IDX) TO WI-DESC
+            END-SEARCH
+            DISPLAY WS-INQ-LINE.
