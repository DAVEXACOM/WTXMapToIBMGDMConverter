@@ -0,0 +1,69 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. HB37SYN.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        DATA DIVISION.
+      *
+      * HB37SYN - SYNTHETIC/SCHEDULED HB37 HEALTH-CHECK DRIVER
+      * FIRES A SYNTHETIC PING (OPTION A) AND DB (OPTION B) HB37
+      * REQUEST EVERY TIME IT RUNS SO IMS/DB CONNECTIVITY IS PROVEN
+      * EVEN WHEN THE VRU IS QUIET (OVERNIGHT, HOLIDAYS). INTENDED TO
+      * BE SUBMITTED ON A SCHEDULE BY THE JOB SCHEDULER, THE SAME WAY
+      * HB37RPT AND HB37MON ARE RUN NIGHTLY.
+      *
+      * EACH SYNTHETIC CALL GOES THROUGH HB37 ITSELF (CALLED DIRECTLY,
+      * AS VRS WOULD), SO IT IS AUTOMATICALLY APPENDED TO HB37LOG BY
+      * HB37'S OWN 8000-WRITE-HISTORY LOGIC. SYNTHETIC ENTRIES CAN BE
+      * TOLD APART FROM REAL VRU TRAFFIC BY TRMLIDNT = 'SYNTHETIC1'.
+      *
+      * WS-SYN-PORTIDNF MUST BE PROVISIONED AS AN ACTIVE ENTRY IN THE
+      * HB37PORT TABLE (E.G. A DEDICATED MONITORING PORT) OR EVERY
+      * SYNTHETIC CALL WILL COME BACK WITH STUS 'PI'.
+      *
+        WORKING-STORAGE SECTION.
+        COPY HB37HCHK.
+
+        01 WS-SYN-OPTIONS.
+           05 FILLER                     PIC X(8)     VALUE 'HB37A   '.
+           05 FILLER                     PIC X(8)     VALUE 'HB37B   '.
+        01 WS-SYN-OPT-TABLE REDEFINES WS-SYN-OPTIONS.
+           05 WS-SYN-OPT-CODE OCCURS 2 TIMES PIC X(8).
+
+        01 WS-SYN-IDX                    PIC 9(2)     VALUE 0.
+        01 WS-SYN-TRMLIDNT               PIC X(10)    VALUE
+           'SYNTHETIC1'.
+        01 WS-SYN-PORTIDNF               PIC 9(5)     VALUE 99999.
+
+        01 WS-SYN-RESULT-LINE.
+           05 FILLER                     PIC X(20)    VALUE
+              'HB37SYN RESULT TRCD='.
+           05 SR-TRCDNAME                PIC X(8).
+           05 FILLER                     PIC X(6)     VALUE ' STUS='.
+           05 SR-STUS                    PIC X(2).
+           05 FILLER                     PIC X(10)    VALUE
+              ' MSGENUMB='.
+           05 SR-MSGENUMB                PIC X(5).
+
+        PROCEDURE DIVISION.
+        0000-MAIN.
+            PERFORM VARYING WS-SYN-IDX FROM 1 BY 1
+                    UNTIL WS-SYN-IDX > 2
+                PERFORM 1000-FIRE-SYNTHETIC-CHECK
+            END-PERFORM
+            GOBACK.
+
+        1000-FIRE-SYNTHETIC-CHECK.
+            INITIALIZE HB-HCHKREQ HB-HCHKRPY
+            MOVE '0002' TO HCHKREQ-VERSION
+            MOVE LENGTH OF HB-HCHKREQ TO HCHKREQ-LENGTH
+            MOVE WS-SYN-OPT-CODE (WS-SYN-IDX) TO TRCDNAME OF HBHDR-REQ
+            MOVE WS-SYN-TRMLIDNT TO TRMLIDNT OF HBHDR-REQ
+            MOVE WS-SYN-PORTIDNF TO PORTIDNF OF HBHDR-REQ
+            CALL 'HB37' USING HB-HCHKREQ HB-HCHKRPY
+            PERFORM 2000-REPORT-RESULT.
+
+        2000-REPORT-RESULT.
+            MOVE TRCDNAME OF HBHDR-RPY TO SR-TRCDNAME
+            MOVE STUS OF HBHDR-RPY TO SR-STUS
+            MOVE MSGENUMB TO SR-MSGENUMB
+            DISPLAY WS-SYN-RESULT-LINE.
