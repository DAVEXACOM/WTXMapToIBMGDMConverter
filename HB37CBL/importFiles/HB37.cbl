@@ -1,38 +1,234 @@
         IDENTIFICATION DIVISION.
-        PROGRAM-ID. HB37
-        ENVIRONMENT DIVISION.    
-        CONFIGURATION SECTION.                                                                                     
-        DATA DIVISION. 
-      * 
+        PROGRAM-ID. HB37.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT HB37LOG ASSIGN TO HB37LOG
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-HB37LOG-STATUS.
+            SELECT HB37PORT ASSIGN TO HB37PORT
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PT-PORTIDNF
+                FILE STATUS IS WS-HB37PORT-STATUS.
+        DATA DIVISION.
+      *
       * HB37 HEALTH CHECK
-      * VERSION 1a
+      * VERSION 1b
       * OCT 2006
       *
+        FILE SECTION.
+        FD  HB37LOG.
+        COPY HB37LOGR REPLACING ==PFX-RECORD==    BY ==LOG-RECORD==
+                                ==PFX-TIMESTAMP== BY ==LOG-TIMESTAMP==
+                                ==PFX-TRCDNAME==  BY ==LOG-TRCDNAME==
+                                ==PFX-TRMLIDNT==  BY ==LOG-TRMLIDNT==
+                                ==PFX-PORTIDNF==  BY ==LOG-PORTIDNF==
+                                ==PFX-STUS==      BY ==LOG-STUS==
+                                ==PFX-CORE-STUS== BY ==LOG-CORE-STUS==
+                                ==PFX-ELAPSD-MS== BY ==LOG-ELAPSD-MS==
+                                ==PFX-MSGENUMB==  BY ==LOG-MSGENUMB==.
+
+        FD  HB37PORT.
+        COPY HB37PRTR.
+
+        WORKING-STORAGE SECTION.
+      *****************************************************************
+      * HB37LOG HISTORY FILE STATUS
+      * (JCL/CONFIGURATION PREALLOCATES HB37LOG WITH DISP=MOD SO THE
+      *  APPEND-ON-EVERY-CALL PATTERN BELOW SIMPLY EXTENDS IT)
+      *****************************************************************
+        01 WS-HB37LOG-STATUS            PIC X(2).
+
+      *****************************************************************
+      * HB37PORT ACTIVE-PORT TABLE FILE STATUS AND VALIDATION SWITCH
+      *****************************************************************
+        01 WS-HB37PORT-STATUS           PIC X(2).
+        01 WS-PORT-VALID-SW             PIC X(1)     VALUE 'N'.
+           88 WS-PORT-VALID                          VALUE 'Y'.
+           88 WS-PORT-INVALID                        VALUE 'N'.
+
+      *****************************************************************
+      * OPTION-B/C DB CHECK ELAPSED TIME (HUNDREDTHS OF A SECOND FROM
+      * THE TOD CLOCK, CONVERTED TO MILLISECONDS FOR ELAPSDTM)
+      *****************************************************************
+        01 WS-DBCHK-START.
+           05 WS-DBS-HH                 PIC 9(2).
+           05 WS-DBS-MM                 PIC 9(2).
+           05 WS-DBS-SS                 PIC 9(2).
+           05 WS-DBS-HS                 PIC 9(2).
+        01 WS-DBCHK-END.
+           05 WS-DBE-HH                 PIC 9(2).
+           05 WS-DBE-MM                 PIC 9(2).
+           05 WS-DBE-SS                 PIC 9(2).
+           05 WS-DBE-HS                 PIC 9(2).
+        01 WS-DBCHK-START-HS            PIC 9(7)     VALUE 0.
+        01 WS-DBCHK-END-HS              PIC 9(7)     VALUE 0.
+
+      *****************************************************************
+      * OPTION-B/C DB CHECK TIMEOUT-CLASSIFICATION THRESHOLD, IN
+      * MILLISECONDS. SEE THE COMMENT IN 2250-CALC-DB-ELAPSED-TIME -
+      * THIS IS APPLIED AFTER THE CHECK RETURNS, NOT A PREEMPTIVE CAP
+      * ON THE CALL ITSELF.
+      *****************************************************************
+        01 WS-DB-TIMEOUT-MS             PIC 9(7)     VALUE 3000.
+
         LINKAGE SECTION.
-      *    HB37 A   - Health check for VRU – PING Option
-      *    HB37 B   - HOST Health check for VRU – DB Option 
-                                               
-      *****************************************************************
-      * TELEPHONE BANKING HEALTH CHECK REQUEST (VRS TO IMS)       
-      *****************************************************************
-        01 HB-HCHKREQ.
-          05 IMSLL                       PIC S9(3) COMP.
-          05 IMSZZ                       PIC S9(3) COMP.  
-          05 HBHDR-REQ.                                              
-            07 TRCDNAME                  PIC X(8).  
-            07 TRMLIDNT                  PIC X(10).  
-            07 PORTIDNF                  PIC 9(5).                                         
-
-      *****************************************************************
-      * TELEPHONE BANKING HEALTH CHECK REPLY (IMS TO VRS)         
-      *****************************************************************
-        01 HB-HCHKRPY.
-          05 IMSLL                       PIC S9(3) COMP.
-          05 IMSZZ                       PIC S9(3) COMP.  
-          05 HBHDR-RPY.
-            07 TRCDNAME                  PIC X(8).                                            
-            07 TRMLIDNT                  PIC X(10).
-            07 PORTIDNF                  PIC 9(5).                                           
-            07 STUS                      PIC X(2).            
-          05 ERORMSGE.                                                    
-            07 MSGENUMB                  PIC X(5).  
+        COPY HB37HCHK.
+
+        PROCEDURE DIVISION USING HB-HCHKREQ HB-HCHKRPY.
+        0000-MAIN.
+            PERFORM 1000-INIT-REPLY
+            PERFORM 1500-VALIDATE-PORT
+            IF WS-PORT-VALID
+                PERFORM 2000-PROCESS-REQUEST
+            END-IF
+            PERFORM 8000-WRITE-HISTORY
+            GOBACK.
+
+        1000-INIT-REPLY.
+            MOVE '0002' TO HCHKRPY-VERSION
+            MOVE LENGTH OF HB-HCHKRPY TO HCHKRPY-LENGTH
+            MOVE TRCDNAME OF HBHDR-REQ TO TRCDNAME OF HBHDR-RPY
+            MOVE TRMLIDNT OF HBHDR-REQ TO TRMLIDNT OF HBHDR-RPY
+            MOVE PORTIDNF OF HBHDR-REQ TO PORTIDNF OF HBHDR-RPY
+            MOVE SPACES TO STUS OF HBHDR-RPY
+            MOVE SPACES TO MSGENUMB
+            MOVE SPACES TO CORESTUS
+            MOVE 0 TO ELAPSDTM
+            SET WS-PORT-INVALID TO TRUE.
+
+      *****************************************************************
+      * VALIDATE PORTIDNF AGAINST THE MAINTAINED HB37PORT TABLE SO A
+      * MISCONFIGURED OR RETIRED PORT STANDS OUT INSTEAD OF BLENDING
+      * IN WITH NORMAL "SUCCESSFUL" TRAFFIC.
+      *
+      * IF HB37PORT ITSELF CANNOT BE OPENED (NOT ALLOCATED, DASD
+      * CONTENTION, ETC.) THE PORT SIMPLY CANNOT BE VALIDATED - FAIL
+      * SOFT WITH A DEDICATED MSGENUMB RATHER THAN DRIVING A READ
+      * AGAINST A FILE THAT NEVER OPENED.
+      *****************************************************************
+        1500-VALIDATE-PORT.
+            OPEN INPUT HB37PORT
+            IF WS-HB37PORT-STATUS = '00'
+                MOVE PORTIDNF OF HBHDR-REQ TO PT-PORTIDNF
+                READ HB37PORT
+                    INVALID KEY
+                        MOVE 'PI' TO STUS OF HBHDR-RPY
+                        MOVE '90005' TO MSGENUMB
+                    NOT INVALID KEY
+                        IF PT-PORT-ACTIVE
+                            SET WS-PORT-VALID TO TRUE
+                        ELSE
+                            MOVE 'PI' TO STUS OF HBHDR-RPY
+                            MOVE '90005' TO MSGENUMB
+                        END-IF
+                END-READ
+                CLOSE HB37PORT
+            ELSE
+                MOVE 'PI' TO STUS OF HBHDR-RPY
+                MOVE '90006' TO MSGENUMB
+            END-IF.
+
+        2000-PROCESS-REQUEST.
+            EVALUATE TRUE
+                WHEN HB37-OPT-PING
+                    PERFORM 2100-PING-CHECK
+                WHEN HB37-OPT-DB
+                    PERFORM 2200-DB-CHECK
+                WHEN HB37-OPT-CORE
+                    PERFORM 2300-CORE-CHECK
+                WHEN OTHER
+                    MOVE 'UO' TO STUS OF HBHDR-RPY
+                    MOVE '90001' TO MSGENUMB
+            END-EVALUATE.
+
+        2100-PING-CHECK.
+            MOVE '00' TO STUS OF HBHDR-RPY
+            MOVE '00000' TO MSGENUMB.
+
+        2200-DB-CHECK.
+            ACCEPT WS-DBCHK-START FROM TIME
+      *    PLACEHOLDER FOR THE HOST/DB AVAILABILITY CHECK. A REAL
+      *    SYSTEM WOULD CALL A DB STATUS SUBROUTINE OR ISSUE A
+      *    LIGHTWEIGHT DB READ HERE.
+            MOVE '00' TO STUS OF HBHDR-RPY
+            MOVE '00000' TO MSGENUMB
+            ACCEPT WS-DBCHK-END FROM TIME
+            PERFORM 2250-CALC-DB-ELAPSED-TIME.
+
+        2250-CALC-DB-ELAPSED-TIME.
+            COMPUTE WS-DBCHK-START-HS =
+                ((WS-DBS-HH * 60 + WS-DBS-MM) * 60 + WS-DBS-SS) * 100
+                    + WS-DBS-HS
+            COMPUTE WS-DBCHK-END-HS =
+                ((WS-DBE-HH * 60 + WS-DBE-MM) * 60 + WS-DBE-SS) * 100
+                    + WS-DBE-HS
+            IF WS-DBCHK-END-HS >= WS-DBCHK-START-HS
+                COMPUTE ELAPSDTM =
+                    (WS-DBCHK-END-HS - WS-DBCHK-START-HS) * 10
+            ELSE
+      *        TOD CLOCK ROLLED PAST MIDNIGHT DURING THE CHECK - ADD
+      *        THE REMAINDER OF THE OLD DAY (8640000 HUNDREDTHS) TO
+      *        THE NEW DAY'S ELAPSED HUNDREDTHS RATHER THAN REPORTING
+      *        A FALSE ZERO, WHICH WOULD DEFEAT THE TIMEOUT CHECK
+      *        BELOW AND POLLUTE HB37RPT'S LATENCY TOTALS.
+                COMPUTE ELAPSDTM =
+                    (8640000 - WS-DBCHK-START-HS + WS-DBCHK-END-HS) * 10
+            END-IF
+      *    THIS IS TIMEOUT CLASSIFICATION AFTER THE FACT, NOT CALL
+      *    PREEMPTION: IT ONLY RUNS ONCE 2200-DB-CHECK HAS ALREADY
+      *    RETURNED, SO IT CANNOT CUT SHORT A DB CHECK THAT HANGS
+      *    (STANDARD COBOL HAS NO PORTABLE WAY TO INTERRUPT A
+      *    SYNCHRONOUS CALL WITHOUT A CICS/IMS TIMER FACILITY). WHAT
+      *    IT DOES DO IS RELABEL A SLOW-BUT-COMPLETED CHECK AS 'TO'
+      *    INSTEAD OF LETTING IT REPORT '00', SO A DEGRADING DB SHOWS
+      *    UP IN HB37LOG/HB37RPT BEFORE IT FULLY HANGS.
+            IF ELAPSDTM > WS-DB-TIMEOUT-MS
+                MOVE 'TO' TO STUS OF HBHDR-RPY
+                MOVE '90004' TO MSGENUMB
+            END-IF.
+
+        2300-CORE-CHECK.
+      *    OPTION C VERIFIES THE DB IS UP AND THEN, ONLY IF THE DB
+      *    CHECK SUCCEEDED, ALSO EXERCISES THE DOWNSTREAM CORE BANKING
+      *    INTERFACE BEHIND IMS. CORESTUS CARRIES THE CORE RESULT
+      *    SEPARATELY FROM STUS SO THE VRU CAN TELL THE TWO APART.
+            PERFORM 2200-DB-CHECK
+            IF HB-STUS-OK
+                PERFORM 2310-CHECK-CORE-LINK
+                IF CORESTUS NOT = '00'
+                    SET HB-STUS-CORE-DOWN TO TRUE
+                    MOVE '90011' TO MSGENUMB
+                END-IF
+            END-IF.
+
+        2310-CHECK-CORE-LINK.
+      *    PLACEHOLDER FOR THE LIGHTWEIGHT DOWNSTREAM CORE BANKING
+      *    STATUS CALL. A REAL SYSTEM WOULD CALL THE CORE INTERFACE
+      *    SUBROUTINE HERE.
+            MOVE '00' TO CORESTUS.
+
+      *****************************************************************
+      * A HISTORY-WRITE FAILURE (HB37LOG NOT ALLOCATED, DASD FULL,
+      * ETC.) MUST NOT ABEND THE TRANSACTION - THE REPLY VRS READS
+      * WAS ALREADY BUILT BEFORE THIS PARAGRAPH RUNS, SO SKIP THE
+      * WRITE RATHER THAN LETTING IT BLOW UP ON A FILE THAT NEVER
+      * OPENED.
+      *****************************************************************
+        8000-WRITE-HISTORY.
+            INITIALIZE LOG-RECORD
+            MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+            MOVE TRCDNAME OF HBHDR-RPY TO LOG-TRCDNAME
+            MOVE TRMLIDNT OF HBHDR-RPY TO LOG-TRMLIDNT
+            MOVE PORTIDNF OF HBHDR-RPY TO LOG-PORTIDNF
+            MOVE STUS OF HBHDR-RPY TO LOG-STUS
+            MOVE CORESTUS TO LOG-CORE-STUS
+            MOVE ELAPSDTM TO LOG-ELAPSD-MS
+            MOVE MSGENUMB TO LOG-MSGENUMB
+            OPEN EXTEND HB37LOG
+            IF WS-HB37LOG-STATUS = '00'
+                WRITE LOG-RECORD
+                CLOSE HB37LOG
+            END-IF.
