@@ -0,0 +1,250 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. HB37MON.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT HB37LOG ASSIGN TO HB37LOG
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-LOG-STATUS.
+            SELECT HB37CKP ASSIGN TO HB37CKP
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CKP-STATUS.
+        DATA DIVISION.
+      *
+      * HB37MON - HB37 REPEATED-FAILURE ALERT MONITOR
+      * READS THE HB37LOG HISTORY BUILT BY HB37 AND RAISES A CONSOLE
+      * ALERT (WTO) AFTER WS-ALERT-THRESHOLD CONSECUTIVE NON-SUCCESS
+      * STUS RESULTS FOR THE SAME TRCDNAME/OPTION, SO OPERATIONS
+      * CATCHES A DB OUTAGE DURING THE BATCH WINDOW INSTEAD OF THE
+      * CALL CENTER CATCHING IT FIRST.
+      *
+      * HB37LOG IS APPENDED TO (NEVER ROTATED) BY HB37, SO EVERY RUN
+      * OF THIS PROGRAM WOULD OTHERWISE RE-READ THE WHOLE HISTORY AND
+      * RE-ALERT ON A STREAK THAT WAS ALREADY REPORTED AND MAY BE LONG
+      * RESOLVED. HB37CKP IS A SMALL CHECKPOINT FILE, REWRITTEN AT
+      * THE END OF EACH RUN, THAT REMEMBERS HOW MANY HB37LOG RECORDS
+      * HAVE ALREADY BEEN PROCESSED AND THE IN-FLIGHT CONSECUTIVE-
+      * FAILURE COUNT PER TRCDNAME/OPTION, SO THE NEXT RUN PICKS UP
+      * ONLY THE NEW RECORDS AND CONTINUES THE STREAK RATHER THAN
+      * RESTARTING OR RE-ALERTING.
+      *
+        FILE SECTION.
+        FD  HB37LOG.
+        COPY HB37LOGR REPLACING ==PFX-RECORD==    BY ==LOG-RECORD==
+                                ==PFX-TIMESTAMP== BY ==LOG-TIMESTAMP==
+                                ==PFX-TRCDNAME==  BY ==LOG-TRCDNAME==
+                                ==PFX-TRMLIDNT==  BY ==LOG-TRMLIDNT==
+                                ==PFX-PORTIDNF==  BY ==LOG-PORTIDNF==
+                                ==PFX-STUS==      BY ==LOG-STUS==
+                                ==PFX-CORE-STUS== BY ==LOG-CORE-STUS==
+                                ==PFX-ELAPSD-MS== BY ==LOG-ELAPSD-MS==
+                                ==PFX-MSGENUMB==  BY ==LOG-MSGENUMB==.
+
+      *****************************************************************
+      * ONE 'P' RECORD CARRYING THE HB37LOG RECORD COUNT PROCESSED SO
+      * FAR, FOLLOWED BY ONE 'T' RECORD PER TRCDNAME/OPTION CARRYING
+      * ITS CURRENT CONSECUTIVE-FAILURE COUNT.
+      *****************************************************************
+        FD  HB37CKP.
+        01 CKP-RECORD.
+           05 CKP-TYPE                   PIC X(1).
+           05 CKP-TRCDNAME               PIC X(8).
+           05 CKP-COUNT                  PIC 9(9).
+
+        WORKING-STORAGE SECTION.
+        01 WS-LOG-STATUS                 PIC X(2).
+        01 WS-LOG-EOF-SW                 PIC X(1)     VALUE 'N'.
+           88 WS-LOG-EOF                              VALUE 'Y'.
+      *****************************************************************
+      * CAPTURED RIGHT AFTER THE OPEN, SEPARATELY FROM WS-LOG-STATUS
+      * (WHICH THE SUBSEQUENT READs OVERWRITE, E.G. TO '10' AT EOF) -
+      * 9000-SAVE-CHECKPOINT NEEDS TO KNOW WHETHER HB37LOG OPENED
+      * SUCCESSFULLY THIS RUN AFTER ALL THOSE READs HAVE HAPPENED.
+      *****************************************************************
+        01 WS-LOG-OPENED-SW              PIC X(1)     VALUE 'N'.
+           88 WS-LOG-OPENED-OK                         VALUE 'Y'.
+        01 WS-CKP-STATUS                 PIC X(2).
+        01 WS-CKP-EOF-SW                 PIC X(1)     VALUE 'N'.
+           88 WS-CKP-EOF                              VALUE 'Y'.
+
+      *****************************************************************
+      * CONSECUTIVE-FAILURE ALERT THRESHOLD.
+      * A REAL SHOP WOULD SUPPLY THIS FROM A PARM CARD; HARDCODED
+      * HERE SINCE THIS REPO HAS NO PARM-CARD PRECEDENT YET.
+      *****************************************************************
+        01 WS-ALERT-THRESHOLD            PIC 9(3)     VALUE 3.
+
+      *****************************************************************
+      * NUMBER OF HB37LOG RECORDS PROCESSED AS OF THE LAST CHECKPOINT
+      * (LOADED FROM HB37CKP), AND HOW MANY HAVE BEEN SEEN SO FAR
+      * IN THIS RUN (BECOMES THE NEW CHECKPOINT POSITION AT THE END,
+      * SINCE HB37LOG IS APPEND-ONLY).
+      *****************************************************************
+        01 WS-CKP-RECS-PROCESSED         PIC 9(9)     VALUE 0.
+        01 WS-RECS-READ                  PIC 9(9)     VALUE 0.
+
+      *****************************************************************
+      * CONSECUTIVE-FAILURE COUNTS PER TRCDNAME/OPTION, CARRIED
+      * FORWARD ACROSS RUNS VIA HB37CKP.
+      *****************************************************************
+        01 WS-TRCD-COUNT                 PIC 9(3)     VALUE 0.
+        01 WS-TRCD-TABLE.
+           05 WS-TRCD-ENTRY OCCURS 20 TIMES
+                            INDEXED BY WS-TRCD-IDX.
+              10 WS-TRCD-NAME            PIC X(8)     VALUE SPACES.
+              10 WS-TRCD-CONSEC-FAILS    PIC 9(5)     VALUE 0.
+
+        01 WS-LOOKUP-TRCDNAME            PIC X(8).
+        01 WS-TRCD-FOUND-SW              PIC X(1)     VALUE 'N'.
+           88 WS-TRCD-FOUND                            VALUE 'Y'.
+           88 WS-TRCD-NOT-FOUND                        VALUE 'N'.
+
+        01 WS-ALERT-MSG.
+           05 FILLER                     PIC X(21)    VALUE
+              'HB37MON ALERT - TRCD='.
+           05 AM-TRCDNAME                PIC X(8).
+           05 FILLER                     PIC X(19)    VALUE
+              ' CONSECUTIVE FAILS='.
+           05 AM-FAILCOUNT               PIC ZZ9.
+
+        PROCEDURE DIVISION.
+        0000-MAIN.
+            PERFORM 1000-LOAD-CHECKPOINT
+            OPEN INPUT HB37LOG
+            IF WS-LOG-STATUS = '00'
+                SET WS-LOG-OPENED-OK TO TRUE
+                READ HB37LOG
+                    AT END SET WS-LOG-EOF TO TRUE
+                END-READ
+                PERFORM UNTIL WS-LOG-EOF
+                    ADD 1 TO WS-RECS-READ
+                    IF WS-RECS-READ > WS-CKP-RECS-PROCESSED
+                        PERFORM 2000-PROCESS-RECORD
+                    END-IF
+                    READ HB37LOG
+                        AT END SET WS-LOG-EOF TO TRUE
+                    END-READ
+                END-PERFORM
+                CLOSE HB37LOG
+            END-IF
+            PERFORM 9000-SAVE-CHECKPOINT
+            GOBACK.
+
+      *****************************************************************
+      * LOAD THE RECORD-COUNT BOOKMARK AND ANY IN-FLIGHT CONSECUTIVE-
+      * FAILURE COUNTS FROM THE PRIOR RUN. NO HB37CKP (FIRST EVER
+      * RUN) MEANS "NOTHING PROCESSED YET" - START FROM THE TOP OF
+      * HB37LOG WITH EMPTY COUNTS.
+      *****************************************************************
+        1000-LOAD-CHECKPOINT.
+            OPEN INPUT HB37CKP
+            IF WS-CKP-STATUS = '00'
+                READ HB37CKP
+                    AT END SET WS-CKP-EOF TO TRUE
+                END-READ
+                PERFORM UNTIL WS-CKP-EOF
+                    PERFORM 1100-APPLY-CHECKPOINT-RECORD
+                    READ HB37CKP
+                        AT END SET WS-CKP-EOF TO TRUE
+                    END-READ
+                END-PERFORM
+                CLOSE HB37CKP
+            END-IF.
+
+        1100-APPLY-CHECKPOINT-RECORD.
+            EVALUATE CKP-TYPE
+                WHEN 'P'
+                    MOVE CKP-COUNT TO WS-CKP-RECS-PROCESSED
+                WHEN 'T'
+                    MOVE CKP-TRCDNAME TO WS-LOOKUP-TRCDNAME
+                    PERFORM 2100-FIND-OR-ADD-TRCD
+                    IF WS-TRCD-FOUND
+                        MOVE CKP-COUNT
+                            TO WS-TRCD-CONSEC-FAILS (WS-TRCD-IDX)
+                    END-IF
+            END-EVALUATE.
+
+        2000-PROCESS-RECORD.
+            MOVE LOG-TRCDNAME TO WS-LOOKUP-TRCDNAME
+            PERFORM 2100-FIND-OR-ADD-TRCD
+            IF WS-TRCD-FOUND
+                IF LOG-STUS = '00'
+                    MOVE 0 TO WS-TRCD-CONSEC-FAILS (WS-TRCD-IDX)
+                ELSE
+                    ADD 1 TO WS-TRCD-CONSEC-FAILS (WS-TRCD-IDX)
+                    IF WS-TRCD-CONSEC-FAILS (WS-TRCD-IDX)
+                            >= WS-ALERT-THRESHOLD
+                        PERFORM 3000-RAISE-ALERT
+                        MOVE 0 TO WS-TRCD-CONSEC-FAILS (WS-TRCD-IDX)
+                    END-IF
+                END-IF
+            END-IF.
+
+      *****************************************************************
+      * WS-TRCD-TABLE IS BOUNDED AT 20 ENTRIES. LOG-TRCDNAME IS
+      * WHATEVER TRCDNAME THE ORIGINAL CALLER SENT TO HB37 (ECHOED
+      * BACK EVEN FOR AN UNRECOGNIZED OPTION), SO A FLOOD OF DISTINCT
+      * GARBAGE VALUES MUST NOT BE ALLOWED TO GROW THE TABLE PAST ITS
+      * OCCURS LIMIT. ONCE FULL, A NEW TRCDNAME IS LOGGED AND SKIPPED
+      * RATHER THAN TRACKED, INSTEAD OF WRITING PAST THE TABLE.
+      *****************************************************************
+        2100-FIND-OR-ADD-TRCD.
+            SET WS-TRCD-FOUND TO TRUE
+            SET WS-TRCD-IDX TO 1
+            SEARCH WS-TRCD-ENTRY
+                AT END
+                    IF WS-TRCD-COUNT < 20
+                        ADD 1 TO WS-TRCD-COUNT
+                        SET WS-TRCD-IDX TO WS-TRCD-COUNT
+                        MOVE WS-LOOKUP-TRCDNAME
+                            TO WS-TRCD-NAME (WS-TRCD-IDX)
+                        MOVE 0 TO WS-TRCD-CONSEC-FAILS (WS-TRCD-IDX)
+                    ELSE
+                        SET WS-TRCD-NOT-FOUND TO TRUE
+                        DISPLAY 'HB37MON WARNING - TRCDNAME TABLE '
+                            'FULL, IGNORING ' WS-LOOKUP-TRCDNAME
+                            UPON CONSOLE
+                    END-IF
+                WHEN WS-TRCD-NAME (WS-TRCD-IDX) = WS-LOOKUP-TRCDNAME
+                    CONTINUE
+            END-SEARCH.
+
+        3000-RAISE-ALERT.
+            MOVE LOG-TRCDNAME TO AM-TRCDNAME
+            MOVE WS-TRCD-CONSEC-FAILS (WS-TRCD-IDX) TO AM-FAILCOUNT
+            DISPLAY WS-ALERT-MSG UPON CONSOLE.
+
+      *****************************************************************
+      * REWRITE THE CHECKPOINT WITH HOW MANY HB37LOG RECORDS EXIST AS
+      * OF THIS RUN (WS-RECS-READ COUNTS EVERY RECORD SEEN, INCLUDING
+      * THOSE SKIPPED AS ALREADY PROCESSED, SO IT IS THE NEW TOTAL)
+      * AND THE CURRENT PER-TRCDNAME CONSECUTIVE-FAILURE COUNTS.
+      *
+      * IF HB37LOG COULD NOT BE OPENED THIS RUN, WS-RECS-READ NEVER
+      * ADVANCED PAST ITS ZERO STARTING VALUE - WRITE BACK THE
+      * POSITION LOADED FROM THE PRIOR CHECKPOINT INSTEAD, SO A
+      * TRANSIENT OPEN FAILURE DOESN'T REWIND THE BOOKMARK TO ZERO
+      * AND REPLAY ALREADY-COUNTED FAILURES ON TOP OF THE PRESERVED
+      * CONSECUTIVE-FAILURE COUNTS.
+      *****************************************************************
+        9000-SAVE-CHECKPOINT.
+            OPEN OUTPUT HB37CKP
+            IF WS-CKP-STATUS = '00'
+                MOVE 'P' TO CKP-TYPE
+                MOVE SPACES TO CKP-TRCDNAME
+                IF WS-LOG-OPENED-OK
+                    MOVE WS-RECS-READ TO CKP-COUNT
+                ELSE
+                    MOVE WS-CKP-RECS-PROCESSED TO CKP-COUNT
+                END-IF
+                WRITE CKP-RECORD
+                PERFORM VARYING WS-TRCD-IDX FROM 1 BY 1
+                        UNTIL WS-TRCD-IDX > WS-TRCD-COUNT
+                    MOVE 'T' TO CKP-TYPE
+                    MOVE WS-TRCD-NAME (WS-TRCD-IDX) TO CKP-TRCDNAME
+                    MOVE WS-TRCD-CONSEC-FAILS (WS-TRCD-IDX) TO CKP-COUNT
+                    WRITE CKP-RECORD
+                END-PERFORM
+                CLOSE HB37CKP
+            END-IF.
